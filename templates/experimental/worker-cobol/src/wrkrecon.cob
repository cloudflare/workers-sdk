@@ -0,0 +1,217 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. wrkrecon.
+000030 AUTHOR. DL100-DEVELOPMENT-TEAM.
+000040 INSTALLATION. CLOUDFLARE-WORKERS-COBOL.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED. 2026-08-09.
+000070*-----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*-----------------------------------------------------------*
+000100* 2026-08-09  DL100  INITIAL VERSION. NIGHTLY BATCH JOB -    *
+000110*                    READS THE WRKAUDIT LOG WRITTEN BY       *
+000120*                    WORKER AND PRODUCES A RECONCILIATION    *
+000130*                    REPORT OF REQUEST COUNTS BY STATUS CODE *
+000140*                    AND BY PATH, SO TRAFFIC ANOMALIES ARE   *
+000150*                    CAUGHT BEFORE THE BUSINESS DAY STARTS.  *
+000160*-----------------------------------------------------------*
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT AUDIT-LOG-FILE ASSIGN TO "WRKAUDIT"
+000220         ORGANIZATION IS LINE SEQUENTIAL
+000230         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000240     SELECT RECON-REPORT-FILE ASSIGN TO "WRKRPT"
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-RPT-FILE-STATUS.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  AUDIT-LOG-FILE.
+000300 COPY AUDTREC.
+000310 FD  RECON-REPORT-FILE.
+000320 01  RECON-REPORT-LINE           PIC X(80).
+000330 WORKING-STORAGE SECTION.
+000340*-----------------------------------------------------------*
+000350* FILE STATUS SWITCHES.                                      *
+000360*-----------------------------------------------------------*
+000370 77  WS-AUDIT-FILE-STATUS        PIC X(02) VALUE SPACES.
+000380     88  WS-AUDIT-FILE-OK            VALUE "00".
+000390 77  WS-AUDIT-FILE-OPENED        PIC X(01) VALUE "N".
+000400     88  WS-AUDIT-FILE-IS-OPEN       VALUE "Y".
+000410 77  WS-RPT-FILE-STATUS          PIC X(02) VALUE SPACES.
+000420     88  WS-RPT-FILE-OK              VALUE "00".
+000430 77  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000440     88  WS-EOF                      VALUE "Y".
+000450 77  WS-RECORD-COUNT             PIC 9(07) COMP VALUE ZERO.
+000460*-----------------------------------------------------------*
+000470* STATUS-CODE TALLY TABLE. INDEX 5 IS THE CATCH-ALL BUCKET   *
+000480* FOR ANY STATUS CODE WORKER DOES NOT NORMALLY RETURN.       *
+000490*-----------------------------------------------------------*
+000500 01  WS-STATUS-CODES-INIT.
+000510     05  FILLER                  PIC X(03) VALUE "200".
+000520     05  FILLER                  PIC X(03) VALUE "400".
+000530     05  FILLER                  PIC X(03) VALUE "404".
+000540     05  FILLER                  PIC X(03) VALUE "503".
+000550     05  FILLER                  PIC X(03) VALUE "999".
+000560 01  WS-STATUS-TABLE REDEFINES WS-STATUS-CODES-INIT.
+000570     05  WS-STATUS-CODE-TBL      PIC X(03) OCCURS 5 TIMES
+000580                                 INDEXED BY WS-STAT-IDX.
+000590 01  WS-STATUS-COUNTS VALUE ZEROS.
+000600     05  WS-STATUS-COUNT         PIC 9(07) COMP OCCURS 5 TIMES.
+000610*-----------------------------------------------------------*
+000620* PATH-CATEGORY TALLY TABLE. THE CATEGORIES MIRROR THE       *
+000630* ROUTING RULES IN WORKER'S 2000-ROUTE-REQUEST-PARA.         *
+000640*-----------------------------------------------------------*
+000650 01  WS-PATH-LABELS-INIT.
+000660     05  FILLER                  PIC X(10) VALUE "ROOT".
+000670     05  FILLER                  PIC X(10) VALUE "HEALTH".
+000680     05  FILLER                  PIC X(10) VALUE "ACCT".
+000690     05  FILLER                  PIC X(10) VALUE "OTHER".
+000700 01  WS-PATH-LABEL-TABLE REDEFINES WS-PATH-LABELS-INIT.
+000710     05  WS-PATH-LABEL-TBL       PIC X(10) OCCURS 4 TIMES.
+000720 01  WS-PATH-COUNTS VALUE ZEROS.
+000730     05  WS-PATH-COUNT           PIC 9(07) COMP OCCURS 4 TIMES.
+000740 77  WS-PATH-IDX                 PIC 9(02) COMP.
+000750*-----------------------------------------------------------*
+000760* REPORT LINE WORK AREAS.                                    *
+000770*-----------------------------------------------------------*
+000780 01  WS-COUNT-DISPLAY            PIC ZZZZZZ9.
+000790 PROCEDURE DIVISION.
+000800*===========================================================*
+000810* 0000-MAIN-CONTROL - DRIVE THE RECONCILIATION RUN.          *
+000820*===========================================================*
+000830 0000-MAIN-CONTROL.
+000840     PERFORM 1000-INITIALIZE-PARA THRU 1000-EXIT.
+000850     PERFORM 2000-PROCESS-AUDIT-PARA THRU 2000-EXIT
+000860         UNTIL WS-EOF.
+000870     IF WS-RPT-FILE-OK
+000880         PERFORM 3000-WRITE-REPORT-PARA THRU 3000-EXIT
+000890     END-IF.
+000900     PERFORM 9999-TERMINATE-PARA THRU 9999-EXIT.
+000910 0000-EXIT.
+000920     EXIT.
+000930*-----------------------------------------------------------*
+000940* 1000-INITIALIZE-PARA - OPEN FILES AND PRIME THE READ.      *
+000950* A MISSING AUDIT LOG IS NOT FATAL - WE JUST REPORT ZEROES.  *
+000960*-----------------------------------------------------------*
+000970 1000-INITIALIZE-PARA.
+000980     OPEN INPUT AUDIT-LOG-FILE.
+000990     IF WS-AUDIT-FILE-OK
+001000         MOVE "Y" TO WS-AUDIT-FILE-OPENED
+001010         PERFORM 2100-READ-AUDIT-PARA THRU 2100-EXIT
+001020     ELSE
+001030         MOVE "Y" TO WS-EOF-SWITCH
+001040     END-IF.
+001050     OPEN OUTPUT RECON-REPORT-FILE.
+001060 1000-EXIT.
+001070     EXIT.
+001080*-----------------------------------------------------------*
+001090* 2000-PROCESS-AUDIT-PARA - TALLY ONE RECORD, READ THE NEXT. *
+001100*-----------------------------------------------------------*
+001110 2000-PROCESS-AUDIT-PARA.
+001120     PERFORM 2200-TALLY-RECORD-PARA THRU 2200-EXIT.
+001130     PERFORM 2100-READ-AUDIT-PARA THRU 2100-EXIT.
+001140 2000-EXIT.
+001150     EXIT.
+001160*-----------------------------------------------------------*
+001170* 2100-READ-AUDIT-PARA - READ THE NEXT AUDIT LOG RECORD.     *
+001180*-----------------------------------------------------------*
+001190 2100-READ-AUDIT-PARA.
+001200     READ AUDIT-LOG-FILE
+001210         AT END
+001220             MOVE "Y" TO WS-EOF-SWITCH
+001230     END-READ.
+001240 2100-EXIT.
+001250     EXIT.
+001260*-----------------------------------------------------------*
+001270* 2200-TALLY-RECORD-PARA - BUCKET ONE RECORD BY STATUS CODE  *
+001280* AND BY PATH CATEGORY.                                      *
+001290*-----------------------------------------------------------*
+001300 2200-TALLY-RECORD-PARA.
+001310     ADD 1 TO WS-RECORD-COUNT.
+001320     SET WS-STAT-IDX TO 1.
+001330     SEARCH WS-STATUS-CODE-TBL VARYING WS-STAT-IDX
+001340         AT END
+001350             SET WS-STAT-IDX TO 5
+001360         WHEN WS-STATUS-CODE-TBL (WS-STAT-IDX) = AUDIT-LOG-STATUS
+001370             CONTINUE
+001380     END-SEARCH.
+001390     ADD 1 TO WS-STATUS-COUNT (WS-STAT-IDX).
+001400     EVALUATE TRUE
+001410         WHEN AUDIT-LOG-PATH (1:7) = "/health" AND
+001420              AUDIT-LOG-PATH (8:1) = SPACE
+001430             MOVE 2 TO WS-PATH-IDX
+001440         WHEN AUDIT-LOG-PATH (1:6) = "/acct/"
+001450             MOVE 3 TO WS-PATH-IDX
+001460         WHEN AUDIT-LOG-PATH (1:1) = "/" AND
+001470              AUDIT-LOG-PATH (2:1) = SPACE
+001480             MOVE 1 TO WS-PATH-IDX
+001490         WHEN OTHER
+001500             MOVE 4 TO WS-PATH-IDX
+001510     END-EVALUATE.
+001520     ADD 1 TO WS-PATH-COUNT (WS-PATH-IDX).
+001530 2200-EXIT.
+001540     EXIT.
+001550*-----------------------------------------------------------*
+001560* 3000-WRITE-REPORT-PARA - WRITE THE RECONCILIATION REPORT.  *
+001570*-----------------------------------------------------------*
+001580 3000-WRITE-REPORT-PARA.
+001590     MOVE "WORKER NIGHTLY RECONCILIATION REPORT" TO
+001600         RECON-REPORT-LINE.
+001610     WRITE RECON-REPORT-LINE.
+001620     MOVE WS-RECORD-COUNT TO WS-COUNT-DISPLAY.
+001630     STRING "TOTAL REQUESTS ... " DELIMITED BY SIZE
+001640             WS-COUNT-DISPLAY    DELIMITED BY SIZE
+001650         INTO RECON-REPORT-LINE.
+001660     WRITE RECON-REPORT-LINE.
+001670     MOVE "REQUESTS BY STATUS CODE" TO RECON-REPORT-LINE.
+001680     WRITE RECON-REPORT-LINE.
+001690     PERFORM 3100-WRITE-STATUS-LINE-PARA THRU 3100-EXIT
+001700         VARYING WS-STAT-IDX FROM 1 BY 1
+001710         UNTIL WS-STAT-IDX > 5.
+001720     MOVE "REQUESTS BY PATH" TO RECON-REPORT-LINE.
+001730     WRITE RECON-REPORT-LINE.
+001740     PERFORM 3200-WRITE-PATH-LINE-PARA THRU 3200-EXIT
+001750         VARYING WS-PATH-IDX FROM 1 BY 1
+001760         UNTIL WS-PATH-IDX > 4.
+001770 3000-EXIT.
+001780     EXIT.
+001790*-----------------------------------------------------------*
+001800* 3100-WRITE-STATUS-LINE-PARA - ONE LINE PER STATUS CODE.    *
+001810*-----------------------------------------------------------*
+001820 3100-WRITE-STATUS-LINE-PARA.
+001830     MOVE WS-STATUS-COUNT (WS-STAT-IDX) TO WS-COUNT-DISPLAY.
+001840     STRING "  STATUS "                DELIMITED BY SIZE
+001850             WS-STATUS-CODE-TBL (WS-STAT-IDX) DELIMITED BY SIZE
+001860             " COUNT "                 DELIMITED BY SIZE
+001870             WS-COUNT-DISPLAY          DELIMITED BY SIZE
+001880         INTO RECON-REPORT-LINE.
+001890     WRITE RECON-REPORT-LINE.
+001900 3100-EXIT.
+001910     EXIT.
+001920*-----------------------------------------------------------*
+001930* 3200-WRITE-PATH-LINE-PARA - ONE LINE PER PATH CATEGORY.    *
+001940*-----------------------------------------------------------*
+001950 3200-WRITE-PATH-LINE-PARA.
+001960     MOVE WS-PATH-COUNT (WS-PATH-IDX) TO WS-COUNT-DISPLAY.
+001970     STRING "  PATH "                  DELIMITED BY SIZE
+001980             WS-PATH-LABEL-TBL (WS-PATH-IDX) DELIMITED BY SIZE
+001990             " COUNT "                 DELIMITED BY SIZE
+002000             WS-COUNT-DISPLAY          DELIMITED BY SIZE
+002010         INTO RECON-REPORT-LINE.
+002020     WRITE RECON-REPORT-LINE.
+002030 3200-EXIT.
+002040     EXIT.
+002050*-----------------------------------------------------------*
+002060* 9999-TERMINATE-PARA - CLOSE FILES AND END THE RUN.         *
+002070*-----------------------------------------------------------*
+002080 9999-TERMINATE-PARA.
+002090     IF WS-AUDIT-FILE-IS-OPEN
+002100         CLOSE AUDIT-LOG-FILE
+002110     END-IF.
+002120     IF WS-RPT-FILE-OK
+002130         CLOSE RECON-REPORT-FILE
+002140     END-IF.
+002150     STOP RUN.
+002160 9999-EXIT.
+002170     EXIT.
