@@ -0,0 +1,95 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. acctlkup.
+000030 AUTHOR. DL100-DEVELOPMENT-TEAM.
+000040 INSTALLATION. CLOUDFLARE-WORKERS-COBOL.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED. 2026-08-09.
+000070*-----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*-----------------------------------------------------------*
+000100* 2026-08-09  DL100  INITIAL VERSION. LOOKS UP ONE ACCOUNT   *
+000110*                    ON THE INDEXED ACCOUNT MASTER FILE FOR  *
+000120*                    WORKER, OR (FUNCTION "H") JUST PROVES   *
+000130*                    THE FILE CAN BE OPENED, FOR HEALTH      *
+000140*                    CHECK CALLERS.                          *
+000150*-----------------------------------------------------------*
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "WRKACCT"
+000210         ORGANIZATION IS INDEXED
+000220         ACCESS MODE IS DYNAMIC
+000230         RECORD KEY IS ACCT-MASTER-KEY
+000240         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD  ACCOUNT-MASTER-FILE.
+000280 01  ACCOUNT-MASTER-RECORD.
+000290     05  ACCT-MASTER-KEY             PIC X(10).
+000300     05  ACCT-MASTER-NAME            PIC X(30).
+000310     05  ACCT-MASTER-BALANCE         PIC S9(9)V99.
+000320 WORKING-STORAGE SECTION.
+000330*-----------------------------------------------------------*
+000340* FILE STATUS SWITCH FOR THE ACCOUNT MASTER FILE.            *
+000350*-----------------------------------------------------------*
+000360 77  WS-ACCT-FILE-STATUS             PIC X(02) VALUE SPACES.
+000370     88  WS-ACCT-FILE-OK                 VALUE "00".
+000380     88  WS-ACCT-FILE-NOT-FOUND          VALUE "23".
+000390 77  WS-ACCT-FILE-OPENED             PIC X(01) VALUE "N".
+000400     88  WS-ACCT-FILE-IS-OPEN            VALUE "Y".
+000410 LINKAGE SECTION.
+000420 COPY ACCTLNK.
+000430 PROCEDURE DIVISION USING ACCTLNK-PARMS.
+000440*===========================================================*
+000450* 0000-MAIN-CONTROL - OPEN, SERVICE ONE REQUEST, CLOSE.      *
+000460*===========================================================*
+000470 0000-MAIN-CONTROL.
+000480     PERFORM 1000-OPEN-FILE-PARA THRU 1000-EXIT.
+000490     IF ACCTLNK-FUNC-LOOKUP AND WS-ACCT-FILE-OK
+000500         PERFORM 2000-READ-ACCOUNT-PARA THRU 2000-EXIT
+000510     END-IF.
+000520     PERFORM 3000-CLOSE-FILE-PARA THRU 3000-EXIT.
+000530     GOBACK.
+000540*-----------------------------------------------------------*
+000550* 1000-OPEN-FILE-PARA - OPEN THE ACCOUNT MASTER FOR INPUT.   *
+000560* A "H" (HEALTH/PING) CALL STOPS HERE - THE CALLER ONLY      *
+000570* CARES WHETHER THE FILE COULD BE OPENED.                    *
+000580*-----------------------------------------------------------*
+000590 1000-OPEN-FILE-PARA.
+000600     OPEN INPUT ACCOUNT-MASTER-FILE.
+000610     IF WS-ACCT-FILE-OK
+000620         MOVE "Y" TO ACCTLNK-FOUND-SWITCH
+000630         MOVE "Y" TO WS-ACCT-FILE-OPENED
+000640     ELSE
+000650         MOVE "N" TO ACCTLNK-FOUND-SWITCH
+000660     END-IF.
+000670 1000-EXIT.
+000680     EXIT.
+000690*-----------------------------------------------------------*
+000700* 2000-READ-ACCOUNT-PARA - KEYED READ FOR A LOOKUP REQUEST.  *
+000710*-----------------------------------------------------------*
+000720 2000-READ-ACCOUNT-PARA.
+000730     MOVE ACCTLNK-ACCT-NUMBER TO ACCT-MASTER-KEY.
+000740     READ ACCOUNT-MASTER-FILE
+000750         INVALID KEY
+000760             MOVE "N" TO ACCTLNK-FOUND-SWITCH
+000770     END-READ.
+000780     IF WS-ACCT-FILE-OK
+000790         MOVE "Y" TO ACCTLNK-FOUND-SWITCH
+000800         MOVE ACCT-MASTER-NAME TO ACCTLNK-ACCT-NAME
+000810         MOVE ACCT-MASTER-BALANCE TO ACCTLNK-ACCT-BALANCE
+000820     ELSE
+000830         MOVE "N" TO ACCTLNK-FOUND-SWITCH
+000840     END-IF.
+000850 2000-EXIT.
+000860     EXIT.
+000870*-----------------------------------------------------------*
+000880* 3000-CLOSE-FILE-PARA - CLOSE IF THE OPEN SUCCEEDED.        *
+000890*-----------------------------------------------------------*
+000900 3000-CLOSE-FILE-PARA.
+000910     IF WS-ACCT-FILE-IS-OPEN
+000920         CLOSE ACCOUNT-MASTER-FILE
+000930     END-IF.
+000940 3000-EXIT.
+000950     EXIT.
