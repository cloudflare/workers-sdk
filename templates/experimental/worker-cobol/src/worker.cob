@@ -1,6 +1,357 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. worker.
-           PROCEDURE DIVISION.
-           CALL "set_http_status" USING "200".
-           CALL "set_http_body" USING "Hello world"
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. worker.
+000030 AUTHOR. DL100-DEVELOPMENT-TEAM.
+000040 INSTALLATION. CLOUDFLARE-WORKERS-COBOL.
+000050 DATE-WRITTEN. 2021-01-05.
+000060 DATE-COMPILED. 2026-08-09.
+000070*-----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*-----------------------------------------------------------*
+000100* 2021-01-05  DL100  INITIAL VERSION - STATIC "HELLO WORLD"  *
+000110* 2026-08-09  DL100  PARSE INBOUND METHOD/PATH INTO WORKING- *
+000120*                    STORAGE SO FUTURE LOGIC CAN ROUTE ON    *
+000130*                    THE REQUEST INSTEAD OF ANSWERING EVERY  *
+000140*                    HIT IDENTICALLY.                        *
+000150* 2026-08-09  DL100  SPLIT THE FLAT PROCEDURE DIVISION INTO  *
+000160*                    A MAIN-CONTROL PARAGRAPH THAT ROUTES TO *
+000170*                    ENDPOINT-SPECIFIC PARAGRAPHS BY PATH.   *
+000180* 2026-08-09  DL100  ADDED WRKRESP RESPONSE WORK AREA AND A  *
+000190*                    SHARED SEND-RESPONSE PARAGRAPH THAT     *
+000200*                    STRINGS THE BODY TOGETHER INSTEAD OF AN *
+000210*                    INLINE LITERAL ON THE CALL STATEMENT.   *
+000220* 2026-08-09  DL100  REJECT UNSUPPORTED METHODS WITH 400 AND *
+000230*                    UNKNOWN PATHS WITH 404 INSTEAD OF       *
+000240*                    ANSWERING EVERY REQUEST WITH 200.       *
+000250* 2026-08-09  DL100  /ACCT/NNNNNNNNNN NOW CALLS ACCTLKUP FOR *
+000260*                    A REAL ACCOUNT RECORD INSTEAD OF THE    *
+000270*                    HARDCODED GREETING.                     *
+000280* 2026-08-09  DL100  APPEND AN AUDIT LOG LINE (TIMESTAMP,    *
+000290*                    METHOD, PATH, STATUS) FOR EVERY          *
+000300*                    INVOCATION.                              *
+000310* 2026-08-09  DL100  READ THE GREETING FROM WRKCFG AT START   *
+000320*                    INSTEAD OF A LITERAL ON THE CALL, SO     *
+000330*                    OPS CAN CHANGE IT WITHOUT A RECOMPILE.    *
+000340* 2026-08-09  DL100  /HEALTH NOW PINGS ACCTLKUP AND RETURNS   *
+000350*                    503 IF THE ACCOUNT STORE CAN'T BE        *
+000360*                    REACHED, INSTEAD OF A BLANKET 200.       *
+000370* 2026-08-09  DL100  WRITE A CHECKPOINT (REQUEST RECEIVED,    *
+000380*                    PARAGRAPH REACHED) TO WRKCKPT AHEAD OF   *
+000390*                    THE FINAL SET-STATUS/SET-BODY/STOP RUN   *
+000400*                    SEQUENCE SO A CRASH MID-REQUEST LEAVES A *
+000410*                    TRAIL WE CAN SEE AND REPLAY.             *
+000420*-----------------------------------------------------------*
+000430 ENVIRONMENT DIVISION.
+000440 CONFIGURATION SECTION.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT AUDIT-LOG-FILE ASSIGN TO "WRKAUDIT"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000500     SELECT CONFIG-FILE ASSIGN TO "WRKCFG"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-CONFIG-FILE-STATUS.
+000530     SELECT CHECKPOINT-FILE ASSIGN TO "WRKCKPT"
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  AUDIT-LOG-FILE.
+000590 COPY AUDTREC.
+000600 FD  CONFIG-FILE.
+000610 01  CONFIG-RECORD               PIC X(60).
+000620 FD  CHECKPOINT-FILE.
+000630 COPY CKPTREC.
+000640 WORKING-STORAGE SECTION.
+000650*-----------------------------------------------------------*
+000660* FILE STATUS SWITCH FOR THE AUDIT LOG.                      *
+000670*-----------------------------------------------------------*
+000680 77  WS-AUDIT-FILE-STATUS        PIC X(02) VALUE SPACES.
+000690     88  WS-AUDIT-FILE-OK            VALUE "00".
+000700*-----------------------------------------------------------*
+000710* FILE STATUS SWITCH AND WORK AREA FOR THE GREETING CONFIG.  *
+000720* WRKCFG HOLDS ONE LINE - THE GREETING/MAINTENANCE MESSAGE   *
+000730* TO HAND BACK FOR ENDPOINTS THAT DON'T RETURN REAL DATA.    *
+000740*-----------------------------------------------------------*
+000750 77  WS-CONFIG-FILE-STATUS       PIC X(02) VALUE SPACES.
+000760     88  WS-CONFIG-FILE-OK           VALUE "00".
+000770 77  WS-CONFIG-GREETING          PIC X(60) VALUE "Hello world".
+000780*-----------------------------------------------------------*
+000790* FILE STATUS SWITCH AND WORK FIELDS FOR THE WRKCKPT          *
+000800* CHECKPOINT FILE. WS-CKPT-STAGE/WS-CKPT-PARAGRAPH ARE SET BY *
+000810* WHICHEVER PARAGRAPH IS ABOUT TO WRITE A CHECKPOINT LINE.    *
+000820*-----------------------------------------------------------*
+000830 77  WS-CKPT-FILE-STATUS         PIC X(02) VALUE SPACES.
+000840     88  WS-CKPT-FILE-OK             VALUE "00".
+000850 77  WS-CKPT-STAGE               PIC X(10) VALUE SPACES.
+000860 77  WS-CKPT-PARAGRAPH           PIC X(30) VALUE SPACES.
+000870*-----------------------------------------------------------*
+000880* INBOUND REQUEST FIELDS - POPULATED FROM THE HOST RUNTIME   *
+000890* VIA THE GET-HTTP-* CALLS BELOW.                            *
+000900*-----------------------------------------------------------*
+000910 77  WS-HTTP-METHOD          PIC X(10).
+000920     88  WS-METHOD-IS-SUPPORTED VALUES "GET", "POST",
+000930                                        "PUT", "DELETE".
+000940 77  WS-HTTP-PATH            PIC X(80).
+000950*-----------------------------------------------------------*
+000960* DISPLAY FIELD FOR THE ACCOUNT BALANCE RETURNED BY ACCTLKUP.*
+000970*-----------------------------------------------------------*
+000980 77  WS-BALANCE-DISPLAY      PIC ZZZZZZZZ9.99-.
+000990*-----------------------------------------------------------*
+001000* SCAN INDEXES USED TO FIND THE LAST NON-BLANK CHARACTER IN  *
+001010* A FIXED-WIDTH FIELD BEFORE STRINGING IT, SO THE ASSEMBLED  *
+001020* RESPONSE DOESN'T CARRY THE FIELD'S TRAILING PAD SPACES.    *
+001030*-----------------------------------------------------------*
+001040 77  WS-NAME-TRIM-IDX        PIC 9(02) COMP VALUE ZERO.
+001050 77  WS-MSG-TRIM-IDX         PIC 9(02) COMP VALUE ZERO.
+001060 77  WS-BODY-TRIM-IDX        PIC 9(03) COMP VALUE ZERO.
+001070*-----------------------------------------------------------*
+001080* OUTBOUND RESPONSE WORK AREA - SEE COPYBOOKS/WRKRESP.CPY.   *
+001090*-----------------------------------------------------------*
+001100 COPY WRKRESP.
+001110*-----------------------------------------------------------*
+001120* CALL INTERFACE TO ACCTLKUP - SEE COPYBOOKS/ACCTLNK.CPY.    *
+001130*-----------------------------------------------------------*
+001140 COPY ACCTLNK.
+001150 PROCEDURE DIVISION.
+001160*===========================================================*
+001170* 0000-MAIN-CONTROL - TOP LEVEL DRIVER FOR ONE INVOCATION.   *
+001180*===========================================================*
+001190 0000-MAIN-CONTROL.
+001200     PERFORM 1050-READ-CONFIG-PARA THRU 1050-EXIT.
+001210     PERFORM 1000-GET-REQUEST-PARA THRU 1000-EXIT.
+001220     PERFORM 2000-ROUTE-REQUEST-PARA THRU 2000-EXIT.
+001230     PERFORM 9999-TERMINATE-PARA THRU 9999-EXIT.
+001240 0000-EXIT.
+001250     EXIT.
+001260*-----------------------------------------------------------*
+001270* 1000-GET-REQUEST-PARA - PULL METHOD/PATH FROM THE HOST AND *
+001280* STAMP THE WORK AREA WITH THE TIME OF ARRIVAL.              *
+001290*-----------------------------------------------------------*
+001300 1000-GET-REQUEST-PARA.
+001310     CALL "get_http_method" USING WS-HTTP-METHOD.
+001320     CALL "get_http_path" USING WS-HTTP-PATH.
+001330     ACCEPT WRKRESP-TS-DATE FROM DATE YYYYMMDD.
+001340     ACCEPT WRKRESP-TS-TIME FROM TIME.
+001350     STRING WRKRESP-TS-DATE DELIMITED BY SIZE
+001360             "-"            DELIMITED BY SIZE
+001370             WRKRESP-TS-TIME DELIMITED BY SIZE
+001380         INTO WRKRESP-TIMESTAMP.
+001390     MOVE "RECEIVED" TO WS-CKPT-STAGE.
+001400     MOVE "1000-GET-REQUEST-PARA" TO WS-CKPT-PARAGRAPH.
+001410     PERFORM 8400-WRITE-CHECKPOINT-PARA THRU 8400-EXIT.
+001420 1000-EXIT.
+001430     EXIT.
+001440*-----------------------------------------------------------*
+001450* 1050-READ-CONFIG-PARA - PULL THE GREETING FROM WRKCFG. IF   *
+001460* THE CONFIG FILE IS MISSING OR EMPTY, THE VALUE CLAUSE ON    *
+001470* WS-CONFIG-GREETING STANDS AS THE DEFAULT.                   *
+001480*-----------------------------------------------------------*
+001490 1050-READ-CONFIG-PARA.
+001500     OPEN INPUT CONFIG-FILE.
+001510     IF WS-CONFIG-FILE-OK
+001520         READ CONFIG-FILE
+001530             AT END
+001540                 CONTINUE
+001550             NOT AT END
+001560                 MOVE CONFIG-RECORD TO WS-CONFIG-GREETING
+001570         END-READ
+001580         CLOSE CONFIG-FILE
+001590     END-IF.
+001600 1050-EXIT.
+001610     EXIT.
+001620*-----------------------------------------------------------*
+001630* 2000-ROUTE-REQUEST-PARA - DISPATCH ON THE PARSED PATH.     *
+001640*-----------------------------------------------------------*
+001650 2000-ROUTE-REQUEST-PARA.
+001660     EVALUATE TRUE
+001670         WHEN NOT WS-METHOD-IS-SUPPORTED
+001680             PERFORM 2500-METHOD-NOT-ALLOWED-PARA THRU 2500-EXIT
+001690         WHEN WS-HTTP-PATH (1:7) = "/health" AND
+001700              WS-HTTP-PATH (8:1) = SPACE
+001710             PERFORM 2200-HEALTH-CHECK-PARA THRU 2200-EXIT
+001720         WHEN WS-HTTP-PATH (1:6) = "/acct/"
+001730             PERFORM 2100-ACCT-INQUIRY-PARA THRU 2100-EXIT
+001740         WHEN WS-HTTP-PATH (1:1) = "/" AND
+001750              WS-HTTP-PATH (2:1) = SPACE
+001760             PERFORM 2900-DEFAULT-PARA THRU 2900-EXIT
+001770         WHEN OTHER
+001780             PERFORM 2400-NOT-FOUND-PARA THRU 2400-EXIT
+001790     END-EVALUATE.
+001800 2000-EXIT.
+001810     EXIT.
+001820*-----------------------------------------------------------*
+001830* 2100-ACCT-INQUIRY-PARA - ACCOUNT LOOKUP ENDPOINT.          *
+001840*-----------------------------------------------------------*
+001850 2100-ACCT-INQUIRY-PARA.
+001860     MOVE "L" TO ACCTLNK-FUNCTION-CODE.
+001870     MOVE WS-HTTP-PATH (7:10) TO ACCTLNK-ACCT-NUMBER.
+001880     CALL "acctlkup" USING ACCTLNK-PARMS.
+001890     IF ACCTLNK-FOUND
+001900         MOVE "200" TO WRKRESP-STATUS-CODE
+001910         MOVE ACCTLNK-ACCT-BALANCE TO WS-BALANCE-DISPLAY
+001920         MOVE 30 TO WS-NAME-TRIM-IDX
+001930         PERFORM 8600-SCAN-NAME-TRIM-PARA THRU 8600-EXIT
+001940             UNTIL WS-NAME-TRIM-IDX = 1
+001950                OR ACCTLNK-ACCT-NAME (WS-NAME-TRIM-IDX:1)
+001960                   NOT = SPACE
+001970         STRING ACCTLNK-ACCT-NAME (1:WS-NAME-TRIM-IDX)
+001980                 DELIMITED BY SIZE
+001990                 " BAL "           DELIMITED BY SIZE
+002000                 WS-BALANCE-DISPLAY DELIMITED BY SIZE
+002010             INTO WRKRESP-MESSAGE
+002020     ELSE
+002030         MOVE "404" TO WRKRESP-STATUS-CODE
+002040         MOVE "Account not found" TO WRKRESP-MESSAGE
+002050     END-IF.
+002060     MOVE "2100-ACCT-INQUIRY-PARA" TO WS-CKPT-PARAGRAPH.
+002070     PERFORM 8000-SEND-RESPONSE-PARA THRU 8000-EXIT.
+002080 2100-EXIT.
+002090     EXIT.
+002100*-----------------------------------------------------------*
+002110* 2200-HEALTH-CHECK-PARA - READINESS ENDPOINT. PINGS ACCTLKUP *
+002120* TO PROVE THE ACCOUNT STORE IS REACHABLE BEFORE CLAIMING     *
+002130* TO BE HEALTHY.                                              *
+002140*-----------------------------------------------------------*
+002150 2200-HEALTH-CHECK-PARA.
+002160     MOVE "H" TO ACCTLNK-FUNCTION-CODE.
+002170     CALL "acctlkup" USING ACCTLNK-PARMS.
+002180     IF ACCTLNK-FOUND
+002190         MOVE "200" TO WRKRESP-STATUS-CODE
+002200         MOVE WS-CONFIG-GREETING TO WRKRESP-MESSAGE
+002210     ELSE
+002220         MOVE "503" TO WRKRESP-STATUS-CODE
+002230         MOVE "Account store unavailable" TO WRKRESP-MESSAGE
+002240     END-IF.
+002250     MOVE "2200-HEALTH-CHECK-PARA" TO WS-CKPT-PARAGRAPH.
+002260     PERFORM 8000-SEND-RESPONSE-PARA THRU 8000-EXIT.
+002270 2200-EXIT.
+002280     EXIT.
+002290*-----------------------------------------------------------*
+002300* 2400-NOT-FOUND-PARA - NO PARAGRAPH OWNS THIS PATH.         *
+002310*-----------------------------------------------------------*
+002320 2400-NOT-FOUND-PARA.
+002330     MOVE "404" TO WRKRESP-STATUS-CODE.
+002340     MOVE "Not found" TO WRKRESP-MESSAGE.
+002350     MOVE "2400-NOT-FOUND-PARA" TO WS-CKPT-PARAGRAPH.
+002360     PERFORM 8000-SEND-RESPONSE-PARA THRU 8000-EXIT.
+002370 2400-EXIT.
+002380     EXIT.
+002390*-----------------------------------------------------------*
+002400* 2500-METHOD-NOT-ALLOWED-PARA - METHOD IS NOT ONE WE SERVE. *
+002410*-----------------------------------------------------------*
+002420 2500-METHOD-NOT-ALLOWED-PARA.
+002430     MOVE "400" TO WRKRESP-STATUS-CODE.
+002440     MOVE "Unsupported method" TO WRKRESP-MESSAGE.
+002450     MOVE "2500-METHOD-NOT-ALLOWED-PARA" TO WS-CKPT-PARAGRAPH.
+002460     PERFORM 8000-SEND-RESPONSE-PARA THRU 8000-EXIT.
+002470 2500-EXIT.
+002480     EXIT.
+002490*-----------------------------------------------------------*
+002500* 2900-DEFAULT-PARA - UNROUTED PATHS FALL BACK TO THE        *
+002510* ORIGINAL GREETING RESPONSE.                                *
+002520*-----------------------------------------------------------*
+002530 2900-DEFAULT-PARA.
+002540     MOVE "200" TO WRKRESP-STATUS-CODE.
+002550     MOVE WS-CONFIG-GREETING TO WRKRESP-MESSAGE.
+002560     MOVE "2900-DEFAULT-PARA" TO WS-CKPT-PARAGRAPH.
+002570     PERFORM 8000-SEND-RESPONSE-PARA THRU 8000-EXIT.
+002580 2900-EXIT.
+002590     EXIT.
+002600*-----------------------------------------------------------*
+002610* 8000-SEND-RESPONSE-PARA - ASSEMBLE THE BODY FROM THE       *
+002620* RESPONSE WORK AREA AND HAND THE STATUS/BODY TO THE HOST.   *
+002630*-----------------------------------------------------------*
+002640 8000-SEND-RESPONSE-PARA.
+002650     MOVE 60 TO WS-MSG-TRIM-IDX.
+002660     PERFORM 8700-SCAN-MSG-TRIM-PARA THRU 8700-EXIT
+002670         UNTIL WS-MSG-TRIM-IDX = 1
+002680            OR WRKRESP-MESSAGE (WS-MSG-TRIM-IDX:1) NOT = SPACE.
+002690     STRING WRKRESP-MESSAGE (1:WS-MSG-TRIM-IDX) DELIMITED BY SIZE
+002700             " AT "           DELIMITED BY SIZE
+002710             WRKRESP-TIMESTAMP DELIMITED BY SIZE
+002720         INTO WRKRESP-BODY.
+002730     MOVE "REACHED" TO WS-CKPT-STAGE.
+002740     PERFORM 8400-WRITE-CHECKPOINT-PARA THRU 8400-EXIT.
+002750     MOVE 132 TO WS-BODY-TRIM-IDX.
+002760     PERFORM 8800-SCAN-BODY-TRIM-PARA THRU 8800-EXIT
+002770         UNTIL WS-BODY-TRIM-IDX = 1
+002780            OR WRKRESP-BODY (WS-BODY-TRIM-IDX:1) NOT = SPACE.
+002790     CALL "set_http_status" USING WRKRESP-STATUS-CODE.
+002800     CALL "set_http_body" USING WRKRESP-BODY (1:WS-BODY-TRIM-IDX).
+002810     PERFORM 8500-WRITE-AUDIT-PARA THRU 8500-EXIT.
+002820 8000-EXIT.
+002830     EXIT.
+002840*-----------------------------------------------------------*
+002850* 8400-WRITE-CHECKPOINT-PARA - APPEND ONE LINE TO WRKCKPT SO  *
+002860* A CRASH BETWEEN HERE AND STOP RUN LEAVES A TRAIL OF HOW FAR *
+002870* THE INVOCATION GOT AND WHAT IT WAS WORKING ON.              *
+002880*-----------------------------------------------------------*
+002890 8400-WRITE-CHECKPOINT-PARA.
+002900     OPEN EXTEND CHECKPOINT-FILE.
+002910     IF NOT WS-CKPT-FILE-OK
+002920         OPEN OUTPUT CHECKPOINT-FILE
+002930     END-IF.
+002940     IF WS-CKPT-FILE-OK
+002950         MOVE WRKRESP-TIMESTAMP TO CKPT-TIMESTAMP
+002960         MOVE WS-CKPT-STAGE     TO CKPT-STAGE
+002970         MOVE WS-CKPT-PARAGRAPH TO CKPT-PARAGRAPH
+002980         MOVE WS-HTTP-METHOD    TO CKPT-METHOD
+002990         MOVE WS-HTTP-PATH      TO CKPT-PATH
+003000         WRITE CHECKPOINT-RECORD
+003010         CLOSE CHECKPOINT-FILE
+003020     END-IF.
+003030 8400-EXIT.
+003040     EXIT.
+003050*-----------------------------------------------------------*
+003060* 8500-WRITE-AUDIT-PARA - APPEND ONE LINE TO THE AUDIT LOG    *
+003070* SO A CLIENT-REPORTED INCIDENT CAN BE CHECKED AGAINST WHAT   *
+003080* WORKER ACTUALLY SAW AND RETURNED.                           *
+003090*-----------------------------------------------------------*
+003100 8500-WRITE-AUDIT-PARA.
+003110     OPEN EXTEND AUDIT-LOG-FILE.
+003120     IF NOT WS-AUDIT-FILE-OK
+003130         OPEN OUTPUT AUDIT-LOG-FILE
+003140     END-IF.
+003150     IF WS-AUDIT-FILE-OK
+003160         MOVE WRKRESP-TIMESTAMP   TO AUDIT-LOG-TIMESTAMP
+003170         MOVE WS-HTTP-METHOD      TO AUDIT-LOG-METHOD
+003180         MOVE WS-HTTP-PATH        TO AUDIT-LOG-PATH
+003190         MOVE WRKRESP-STATUS-CODE TO AUDIT-LOG-STATUS
+003200         WRITE AUDIT-LOG-RECORD
+003210         CLOSE AUDIT-LOG-FILE
+003220     END-IF.
+003230 8500-EXIT.
+003240     EXIT.
+003250*-----------------------------------------------------------*
+003260* 8600-SCAN-NAME-TRIM-PARA - STEP WS-NAME-TRIM-IDX BACK ONE   *
+003270* POSITION. PERFORMED FROM 2100 UNTIL THE INDEXED CHARACTER   *
+003280* OF ACCTLNK-ACCT-NAME IS NOT A BLANK, LEAVING THE INDEX      *
+003290* POINTING AT THE NAME'S LAST NON-BLANK CHARACTER.            *
+003300*-----------------------------------------------------------*
+003310 8600-SCAN-NAME-TRIM-PARA.
+003320     SUBTRACT 1 FROM WS-NAME-TRIM-IDX.
+003330 8600-EXIT.
+003340     EXIT.
+003350*-----------------------------------------------------------*
+003360* 8700-SCAN-MSG-TRIM-PARA - SAME IDEA AS 8600 ABOVE, BUT FOR   *
+003370* WS-MSG-TRIM-IDX AGAINST WRKRESP-MESSAGE.                    *
+003380*-----------------------------------------------------------*
+003390 8700-SCAN-MSG-TRIM-PARA.
+003400     SUBTRACT 1 FROM WS-MSG-TRIM-IDX.
+003410 8700-EXIT.
+003420     EXIT.
+003430*-----------------------------------------------------------*
+003440* 8800-SCAN-BODY-TRIM-PARA - SAME IDEA AS 8600/8700 ABOVE,    *
+003450* BUT FOR WS-BODY-TRIM-IDX AGAINST WRKRESP-BODY.              *
+003460*-----------------------------------------------------------*
+003470 8800-SCAN-BODY-TRIM-PARA.
+003480     SUBTRACT 1 FROM WS-BODY-TRIM-IDX.
+003490 8800-EXIT.
+003500     EXIT.
+003510*-----------------------------------------------------------*
+003520* 9999-TERMINATE-PARA - END THE INVOCATION.                  *
+003530*-----------------------------------------------------------*
+003540 9999-TERMINATE-PARA.
+003550     STOP RUN.
+003560 9999-EXIT.
+003570     EXIT.
