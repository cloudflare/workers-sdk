@@ -0,0 +1,17 @@
+000010*===============================================================*
+000020* AUDTREC.CPY                                                    *
+000030*                                                                *
+000040* RECORD LAYOUT FOR THE WRKAUDIT AUDIT LOG WRITTEN BY WORKER     *
+000050* AND READ BACK BY THE WRKRECON NIGHTLY RECONCILIATION JOB.      *
+000060*                                                                *
+000070* MODIFICATION HISTORY                                          *
+000080*   2026-08-09  DL100  INITIAL VERSION.                         *
+000090*===============================================================*
+000100 01  AUDIT-LOG-RECORD.
+000110     05  AUDIT-LOG-TIMESTAMP         PIC X(17).
+000120     05  FILLER                      PIC X(01) VALUE SPACE.
+000130     05  AUDIT-LOG-METHOD            PIC X(10).
+000140     05  FILLER                      PIC X(01) VALUE SPACE.
+000150     05  AUDIT-LOG-PATH              PIC X(80).
+000160     05  FILLER                      PIC X(01) VALUE SPACE.
+000170     05  AUDIT-LOG-STATUS            PIC X(03).
