@@ -0,0 +1,21 @@
+000010*===============================================================*
+000020* CKPTREC.CPY                                                    *
+000030*                                                                *
+000040* RECORD LAYOUT FOR THE WRKCKPT CHECKPOINT FILE WRITTEN BY       *
+000050* WORKER. EACH LINE IS A SNAPSHOT OF HOW FAR ONE INVOCATION GOT  *
+000060* (REQUEST RECEIVED, PARAGRAPH REACHED) SO A CRASH MID-REQUEST   *
+000070* LEAVES A TRAIL INSTEAD OF VANISHING WITHOUT A TRACE.           *
+000080*                                                                *
+000090* MODIFICATION HISTORY                                          *
+000100*   2026-08-09  DL100  INITIAL VERSION.                         *
+000110*===============================================================*
+000120 01  CHECKPOINT-RECORD.
+000130     05  CKPT-TIMESTAMP              PIC X(17).
+000140     05  FILLER                      PIC X(01) VALUE SPACE.
+000150     05  CKPT-STAGE                  PIC X(10).
+000160     05  FILLER                      PIC X(01) VALUE SPACE.
+000170     05  CKPT-PARAGRAPH              PIC X(30).
+000180     05  FILLER                      PIC X(01) VALUE SPACE.
+000190     05  CKPT-METHOD                 PIC X(10).
+000200     05  FILLER                      PIC X(01) VALUE SPACE.
+000210     05  CKPT-PATH                   PIC X(80).
