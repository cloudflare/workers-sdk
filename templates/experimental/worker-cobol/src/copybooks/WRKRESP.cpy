@@ -0,0 +1,18 @@
+000010*===============================================================*
+000020* WRKRESP.CPY                                                    *
+000030*                                                                *
+000040* RESPONSE WORK AREA FOR THE WORKER FAMILY OF PROGRAMS.          *
+000050* HOLDS THE OUTBOUND HTTP STATUS CODE, A SHORT MESSAGE SET BY    *
+000060* THE HANDLING PARAGRAPH, A REQUEST TIMESTAMP, AND THE FINAL     *
+000070* BODY TEXT ASSEMBLED FROM THE ABOVE VIA STRING.                 *
+000080*                                                                *
+000090* MODIFICATION HISTORY                                          *
+000100*   2026-08-09  DL100  INITIAL VERSION.                         *
+000110*===============================================================*
+000120 01  WRKRESP-RECORD.
+000130     05  WRKRESP-STATUS-CODE         PIC X(03) VALUE "200".
+000140     05  WRKRESP-MESSAGE             PIC X(60) VALUE SPACES.
+000150     05  WRKRESP-TS-DATE             PIC 9(08) VALUE ZEROS.
+000160     05  WRKRESP-TS-TIME             PIC 9(08) VALUE ZEROS.
+000170     05  WRKRESP-TIMESTAMP           PIC X(17) VALUE SPACES.
+000180     05  WRKRESP-BODY                PIC X(132) VALUE SPACES.
