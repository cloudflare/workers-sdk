@@ -0,0 +1,21 @@
+000010*===============================================================*
+000020* ACCTLNK.CPY                                                    *
+000030*                                                                *
+000040* CALL INTERFACE BETWEEN WORKER-FAMILY PROGRAMS AND THE ACCTLKUP *
+000050* BUSINESS-LOGIC SUBPROGRAM. COPIED INTO BOTH THE CALLER'S       *
+000060* WORKING-STORAGE SECTION AND ACCTLKUP'S LINKAGE SECTION SO THE  *
+000070* TWO NEVER DRIFT APART.                                         *
+000080*                                                                *
+000090* MODIFICATION HISTORY                                          *
+000100*   2026-08-09  DL100  INITIAL VERSION.                         *
+000110*===============================================================*
+000120 01  ACCTLNK-PARMS.
+000130     05  ACCTLNK-FUNCTION-CODE       PIC X(01) VALUE "L".
+000140         88  ACCTLNK-FUNC-LOOKUP         VALUE "L".
+000150         88  ACCTLNK-FUNC-PING           VALUE "H".
+000160     05  ACCTLNK-ACCT-NUMBER         PIC X(10) VALUE SPACES.
+000170     05  ACCTLNK-ACCT-NAME           PIC X(30) VALUE SPACES.
+000180     05  ACCTLNK-ACCT-BALANCE        PIC S9(9)V99 VALUE ZEROS.
+000190     05  ACCTLNK-FOUND-SWITCH        PIC X(01) VALUE "N".
+000200         88  ACCTLNK-FOUND               VALUE "Y".
+000210         88  ACCTLNK-NOT-FOUND           VALUE "N".
